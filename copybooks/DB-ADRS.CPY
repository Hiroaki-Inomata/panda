@@ -0,0 +1,49 @@
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+      *
+      * This module is part of PANDA.
+      *
+      *     PANDA is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY.  No author or distributor accepts
+      * responsibility to anyone for the consequences of using it or for
+      * whether it serves any particular purpose or works at all, unless
+      * he says so in writing.
+      * Refer to the GNU General Public License for full details.
+      *
+      *     Everyone is granted permission to copy, modify and
+      * redistribute PANDA, but only under the conditions described in
+      * the GNU General Public License.  A copy of this license is
+      * supposed to have been given to you along with PANDA so you can
+      * know your rights and responsibilities.  It should be in a file
+      * named COPYING.  Among other things, the copyright notice and
+      * this notice must be preserved on all copies.
+      ******************************************************************
+      *   システム名      ：PANDA TPモニタ
+      *   サブシステム名  ：共通コピー句
+      *   コンポーネント名：ADRS（住所録）レコード定義
+      *   管理者          ：ogochan@NetLab.jp
+      *   日付日付  作業者  記述
+      *   01.05.28  ....    新規作成
+      *   26.08.08  ....    自宅以外の住所（勤務先／緊急連絡先）を持てる
+      *                     よう ADR-XADDR-* を末尾に追加。既存の
+      *                     ADR-ADDRESS（自宅住所）はオフセットを変えず、
+      *                     旧レイアウトのレコードをそのまま読めるようにする。
+      ******************************************************************
+       01  ADRS.
+           02  ADR-NAME        PIC X(20).
+           02  ADR-TEL         PIC X(13).
+           02  ADR-HOME        PIC X(8).
+           02  ADR-TOLL        PIC 9(4)V9.
+           02  ADR-WEIGHT      PIC 9(3)V9.
+           02  ADR-ADDRESS     OCCURS  3  TIMES
+                               PIC X(20).
+           02  ADR-XADDR-COUNT PIC 9(1).
+           02  ADR-XADDR-ENTRY OCCURS  2  TIMES
+                               INDEXED  BY  ADR-XADDR-IX.
+               03  ADR-XADDR-TYPE      PIC X(1).
+                   88  ADR-XADDR-IS-WORK       VALUE 'W'.
+                   88  ADR-XADDR-IS-EMERGENCY  VALUE 'E'.
+               03  ADR-XADDR-LINE      OCCURS  3  TIMES
+                                       PIC X(20).
