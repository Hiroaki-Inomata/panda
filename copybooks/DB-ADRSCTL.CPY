@@ -0,0 +1,38 @@
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+      *
+      * This module is part of PANDA.
+      *
+      *     PANDA is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY.  No author or distributor accepts
+      * responsibility to anyone for the consequences of using it or for
+      * whether it serves any particular purpose or works at all, unless
+      * he says so in writing.
+      * Refer to the GNU General Public License for full details.
+      *
+      *     Everyone is granted permission to copy, modify and
+      * redistribute PANDA, but only under the conditions described in
+      * the GNU General Public License.  A copy of this license is
+      * supposed to have been given to you along with PANDA so you can
+      * know your rights and responsibilities.  It should be in a file
+      * named COPYING.  Among other things, the copyright notice and
+      * this notice must be preserved on all copies.
+      ******************************************************************
+      *   システム名      ：PANDA TPモニタ
+      *   サブシステム名  ：共通コピー句
+      *   コンポーネント名：ADRS 更新／削除対象判定ルール
+      *   管理者          ：ogochan@NetLab.jp
+      *   日付日付  作業者  記述
+      *   01.05.28  ....    新規作成
+      *   26.08.08  ....    削除対象の判定基準を更新対象と分離するため
+      *                     CTL-DELETE-WEIGHT を末尾に追加。
+      ******************************************************************
+       01  ADRSCTL.
+           02  CTL-MATCH-WEIGHT    PIC 9(3)V9.
+           02  CTL-NEW-WEIGHT      PIC 9(3)V9.
+           02  CTL-NEW-TEL         PIC X(13).
+           02  CTL-NEW-ADDRESS2    PIC X(20).
+           02  CTL-NEW-ADDRESS3    PIC X(20).
+           02  CTL-DELETE-WEIGHT   PIC 9(3)V9.
