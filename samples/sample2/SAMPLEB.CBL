@@ -28,6 +28,7 @@
       *   管理者          ：ogochan@NetLab.jp
       *   日付日付  作業者  記述
       *   01.05.28  ....    修正内容
+      *   26.08.08  ....    住所を種別タグ付き複数件で持てるように対応
       ******************************************************************
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
@@ -39,18 +40,84 @@
                ASSIGN  TO  "log"
                ORGANIZATION    SEQUENTIAL
                ACCESS  MODE    SEQUENTIAL.
+           SELECT  OPTIONAL  ADRSCTL-FILE
+               ASSIGN  TO  "adrsctl"
+               ORGANIZATION    SEQUENTIAL
+               ACCESS  MODE    SEQUENTIAL
+               FILE STATUS     WS-ADRSCTL-STATUS.
+           SELECT  CSV-FILE
+               ASSIGN  TO  "adrscsv"
+               ORGANIZATION    LINE SEQUENTIAL
+               ACCESS  MODE    SEQUENTIAL.
+           SELECT  ADRS-HISTORY
+               ASSIGN  TO  "history"
+               ORGANIZATION    SEQUENTIAL
+               ACCESS  MODE    SEQUENTIAL.
+           SELECT  CHECKPOINT-FILE
+               ASSIGN  TO  "checkpoint"
+               ORGANIZATION    SEQUENTIAL
+               ACCESS  MODE    SEQUENTIAL.
        DATA                DIVISION.
        FILE                    SECTION.
        FD  LOG-FILE.
        01  LOG-REC.
            02  LOG-DATA    PIC X(127).
            02  LOG-CR      PIC X.
+       FD  ADRSCTL-FILE.
+       COPY    DB-ADRSCTL.
+       FD  CSV-FILE.
+       01  CSV-REC             PIC X(500).
+       FD  ADRS-HISTORY.
+       01  HIST-REC.
+           02  HIST-NAME       PIC X(20).
+           02  HIST-BEFORE.
+               03  HIST-B-TEL      PIC X(13).
+               03  HIST-B-WEIGHT   PIC 9(3)V9.
+               03  HIST-B-ADDRESS  OCCURS  3  TIMES  PIC X(20).
+           02  HIST-AFTER.
+               03  HIST-A-TEL      PIC X(13).
+               03  HIST-A-WEIGHT   PIC 9(3)V9.
+               03  HIST-A-ADDRESS  OCCURS  3  TIMES  PIC X(20).
+           02  HIST-CR         PIC X.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           02  CKPT-NAME       PIC X(20).
+           02  CKPT-CR         PIC X.
        WORKING-STORAGE         SECTION.
+       01  WS-ADRSCTL-STATUS   PIC XX.
        01  FLG.
            02  FLG-EOF     PIC 9.
+               88  FLG-EOF-YES     VALUE 1.
+               88  FLG-EOF-NO      VALUE 0.
+           02  FLG-RESTART-SKIP    PIC 9.
+               88  FLG-RESTART-SKIP-YES    VALUE 1.
+               88  FLG-RESTART-SKIP-NO     VALUE 0.
+       01  WRK-CKPT-COUNT      PIC S9(9)   BINARY.
+       01  WRK-LAST-NAME       PIC X(20).
        01  WRK.
            02  WRK-BUFF    PIC X(30).
+           02  WRK-HOME    PIC X(8).
+           02  WRK-CSV-LINE    PIC X(500).
+           02  WRK-CSV-TOLL    PIC Z(3)9.9.
+           02  WRK-CSV-NAMEQ   PIC X(41).
+           02  WRK-CSV-TELQ    PIC X(27).
+           02  WRK-CSV-ADDRQ   PIC X(400).
+       01  WRK-BEFORE-ADRS.
+           02  WRK-B-TEL           PIC X(13).
+           02  WRK-B-WEIGHT        PIC 9(3)V9.
+           02  WRK-B-ADDRESS       OCCURS  3  TIMES  PIC X(20).
        01  I           PIC S9(9)   BINARY.
+       01  WRK-TALLY   PIC S9(9)   BINARY.
+       01  WRK-CSV-PTR PIC S9(4)   BINARY.
+       01  WRK-ORIG-WEIGHT     PIC 9(3)V9.
+       01  CNT-UPDATE  PIC S9(9)   BINARY.
+       01  CNT-DELETE  PIC S9(9)   BINARY.
+       01  CNT-INSERT  PIC S9(9)   BINARY.
+       01  WRK-SUMMARY.
+           02  WRK-SUM-FETCH   PIC ZZZ,ZZZ,ZZ9.
+           02  WRK-SUM-UPDATE  PIC ZZZ,ZZZ,ZZ9.
+           02  WRK-SUM-DELETE  PIC ZZZ,ZZZ,ZZ9.
+           02  WRK-SUM-INSERT  PIC ZZZ,ZZZ,ZZ9.
       *
        01  EDT.
            02  EDT-1.
@@ -72,7 +139,15 @@
        COPY    MCPAREA.
        LINKAGE                 SECTION.
        01  PARA.
-           02  FILLER      PIC X(256).
+           02  PARA-HOME       PIC X(8).
+           02  PARA-HOME-WILD  PIC X.
+               88  PARA-HOME-WILD-YES  VALUE 'Y'.
+               88  PARA-HOME-WILD-NO   VALUE 'N'  ' '.
+           02  PARA-DRYRUN     PIC X.
+               88  PARA-DRYRUN-YES     VALUE 'Y'.
+               88  PARA-DRYRUN-NO      VALUE 'N'  ' '.
+           02  PARA-RESTART-KEY    PIC X(20).
+           02  FILLER          PIC X(226).
       **************************************************************************
        PROCEDURE           DIVISION
                USING
@@ -93,49 +168,270 @@
            STOP    RUN.
       **************************************************************************
        010-INIT                SECTION.
+           MOVE    ZERO        TO  I.
+           MOVE    ZERO        TO  CNT-UPDATE.
+           MOVE    ZERO        TO  CNT-DELETE.
+           MOVE    ZERO        TO  CNT-INSERT.
            OPEN    OUTPUT
                LOG-FILE.
+           OPEN    OUTPUT
+               CSV-FILE.
+           MOVE   'NAME,TEL,TOLL,ADDRESS'  TO  CSV-REC.
+           WRITE   CSV-REC.
+           OPEN    OUTPUT
+               ADRS-HISTORY.
            PERFORM 800-DBOPEN.
+           PERFORM 820-ABORT-CHECK.
            PERFORM 800-DBSTART.
+           PERFORM 820-ABORT-CHECK.
+           PERFORM 015-LOAD-ADRSCTL.
+      **************************************************************************
+       015-LOAD-ADRSCTL         SECTION.
+           OPEN    INPUT
+               ADRSCTL-FILE.
+           IF      WS-ADRSCTL-STATUS   =   '00'
+               READ    ADRSCTL-FILE
+                   AT  END
+                       PERFORM 016-DEFAULT-ADRSCTL
+               END-READ
+           ELSE
+               PERFORM 016-DEFAULT-ADRSCTL
+           END-IF.
+           CLOSE   ADRSCTL-FILE.
+      **************************************************************************
+       016-DEFAULT-ADRSCTL      SECTION.
+           MOVE    72.3            TO  CTL-MATCH-WEIGHT.
+           MOVE    72.5            TO  CTL-NEW-WEIGHT.
+           MOVE   '090-8101-7514'  TO  CTL-NEW-TEL.
+           MOVE   '円山町'         TO  CTL-NEW-ADDRESS2.
+           MOVE   '2-16'           TO  CTL-NEW-ADDRESS3.
+      *    ZERO is not a weight any real member carries, so it leaves
+      *    the delete rule off unless an operator sets it in ADRSCTL.
+           MOVE    ZERO            TO  CTL-DELETE-WEIGHT.
       **************************************************************************
        090-FINISH              SECTION.
+           IF      WRK-CKPT-COUNT  >   ZERO
+               PERFORM 108-WRITE-CHECKPOINT
+           END-IF.
+           MOVE    I           TO  WRK-SUM-FETCH.
+           MOVE    CNT-UPDATE  TO  WRK-SUM-UPDATE.
+           MOVE    CNT-DELETE  TO  WRK-SUM-DELETE.
+           MOVE    CNT-INSERT  TO  WRK-SUM-INSERT.
+           DISPLAY '*** SAMPLEB SUMMARY  FETCHED='  WRK-SUM-FETCH
+                   '  UPDATED='  WRK-SUM-UPDATE
+                   '  DELETED='  WRK-SUM-DELETE
+                   '  INSERTED='  WRK-SUM-INSERT
+               UPON    CONSOLE.
            PERFORM 800-DBCOMMIT.
            PERFORM 800-DBDISCONNECT.
       *
            CLOSE
-               LOG-FILE.
+               LOG-FILE
+               CSV-FILE
+               ADRS-HISTORY.
       **************************************************************************
+      *    PARA-RESTART-KEY skipping relies on 800-DBFETCH-ADRS returning
+      *    rows for a HOME group in ascending ADR-NAME order; this holds
+      *    for the current ADRSMAIL path but has not been verified against
+      *    MCPSUB itself, so restart on a differently-ordered path could
+      *    skip or reprocess rows without warning.
        100-DUMP                SECTION.
-           MOVE   'ogochan%'   TO  ADR-HOME.
+           IF      PARA-RESTART-KEY   =   SPACES  OR  LOW-VALUES
+               SET     FLG-RESTART-SKIP-NO     TO  TRUE
+           ELSE
+               SET     FLG-RESTART-SKIP-YES    TO  TRUE
+           END-IF.
+           MOVE    ZERO        TO  WRK-CKPT-COUNT.
+           IF      PARA-HOME   =   SPACES  OR  LOW-VALUES
+               MOVE   'ogochan'    TO  WRK-HOME
+               SET     PARA-HOME-WILD-YES  TO  TRUE
+           ELSE
+               MOVE    PARA-HOME   TO  WRK-HOME
+           END-IF.
+           MOVE    WRK-HOME    TO  ADR-HOME.
+           IF      PARA-HOME-WILD-YES
+               MOVE    FUNCTION LENGTH (FUNCTION TRIM (ADR-HOME))
+                                       TO  WRK-TALLY
+               IF      WRK-TALLY   <   8
+                   MOVE    '%'         TO  ADR-HOME(WRK-TALLY + 1 : 1)
+               ELSE
+                   DISPLAY '*** SAMPLEB: HOME VALUE FILLS ALL 8 BYTES -'
+                           ' WILDCARD NOT APPENDED, USING EXACT MATCH'
+                       UPON    CONSOLE
+               END-IF
+           END-IF.
            PERFORM 800-DBSELECT-ADRS.
+           PERFORM 820-ABORT-CHECK.
       *
            PERFORM 800-DBFETCH-ADRS.
+           PERFORM 810-CHECK-FETCH-RC.
            PERFORM
-                   UNTIL   MCP-RC  NOT =  ZERO
-               MOVE    ADR-NAME    TO  EDT-NAME
-               MOVE    ADR-TEL     TO  EDT-TEL
-               MOVE    ADR-TOLL    TO  EDT-TOLL
-               MOVE    EDT-1       TO  LOG-DATA
-               MOVE   X'0d'        TO  LOG-CR
-               WRITE   LOG-REC
-               MOVE    ADR-ADDRESS(1)  TO  EDT-ADDRESS1
-               MOVE    ADR-ADDRESS(2)  TO  EDT-ADDRESS2
-               MOVE    ADR-ADDRESS(3)  TO  EDT-ADDRESS3
-               MOVE    EDT-2       TO  LOG-DATA
-               MOVE   X'0d'        TO  LOG-CR
-               WRITE   LOG-REC
-               IF      ADR-WEIGHT  =  72.3
-                   MOVE    72.5        TO  ADR-WEIGHT
-                   MOVE   '090-8101-7514'  TO  ADR-TEL
-                   MOVE   '円山町'     TO  ADR-ADDRESS(2)
-                   MOVE   '2-16'       TO  ADR-ADDRESS(3)
-                   PERFORM 800-DBUPDATE-ADRS
+                   UNTIL   FLG-EOF-YES
+               IF      FLG-RESTART-SKIP-YES
+                   AND ADR-NAME    NOT >   PARA-RESTART-KEY
+                   CONTINUE
+               ELSE
+                   SET     FLG-RESTART-SKIP-NO     TO  TRUE
+                   ADD     1           TO  I
+                   MOVE    ADR-NAME    TO  EDT-NAME
+                   MOVE    ADR-TEL     TO  EDT-TEL
+                   MOVE    ADR-TOLL    TO  EDT-TOLL
+                   MOVE    EDT-1       TO  LOG-DATA
+                   MOVE   X'0d'        TO  LOG-CR
+                   WRITE   LOG-REC
+                   MOVE    ADR-ADDRESS(1)  TO  EDT-ADDRESS1
+                   MOVE    ADR-ADDRESS(2)  TO  EDT-ADDRESS2
+                   MOVE    ADR-ADDRESS(3)  TO  EDT-ADDRESS3
+                   MOVE    EDT-2       TO  LOG-DATA
+                   MOVE   X'0d'        TO  LOG-CR
+                   WRITE   LOG-REC
+                   PERFORM 105-WRITE-CSV
+                   IF      NOT PARA-DRYRUN-YES
+                       PERFORM 104-APPLY-CTL-RULE
+                   END-IF
+                   PERFORM 107-CHECKPOINT
                END-IF
-               IF      ADR-WEIGHT  =  72.3
+               PERFORM 800-DBFETCH-ADRS
+               PERFORM 810-CHECK-FETCH-RC
+           END-PERFORM.
+      **************************************************************************
+       810-CHECK-FETCH-RC       SECTION.
+           IF      MCP-RC-EOF
+               SET     FLG-EOF-YES     TO  TRUE
+           ELSE
+               SET     FLG-EOF-NO      TO  TRUE
+               PERFORM 820-ABORT-CHECK
+           END-IF.
+      **************************************************************************
+       104-APPLY-CTL-RULE       SECTION.
+           MOVE    ADR-WEIGHT      TO  WRK-ORIG-WEIGHT.
+           IF      WRK-ORIG-WEIGHT =  CTL-MATCH-WEIGHT
+               MOVE    ADR-TEL         TO  WRK-B-TEL
+               MOVE    ADR-WEIGHT      TO  WRK-B-WEIGHT
+               MOVE    ADR-ADDRESS(1)  TO  WRK-B-ADDRESS(1)
+               MOVE    ADR-ADDRESS(2)  TO  WRK-B-ADDRESS(2)
+               MOVE    ADR-ADDRESS(3)  TO  WRK-B-ADDRESS(3)
+               MOVE    CTL-NEW-WEIGHT      TO  ADR-WEIGHT
+               MOVE    CTL-NEW-TEL         TO  ADR-TEL
+               MOVE    CTL-NEW-ADDRESS2    TO  ADR-ADDRESS(2)
+               MOVE    CTL-NEW-ADDRESS3    TO  ADR-ADDRESS(3)
+               PERFORM 800-DBUPDATE-ADRS
+               PERFORM 820-ABORT-CHECK
+               ADD     1           TO  CNT-UPDATE
+               PERFORM 106-WRITE-HISTORY
+      *    CTL-DELETE-WEIGHT is a separate, independently configured
+      *    criterion so a row already handled by the update rule above
+      *    is never also deleted in the same pass.
+           ELSE
+               IF      WRK-ORIG-WEIGHT =  CTL-DELETE-WEIGHT
                    PERFORM 800-DBDELETE-ADRS
+                   PERFORM 820-ABORT-CHECK
+                   ADD     1           TO  CNT-DELETE
                END-IF
-               PERFORM 800-DBFETCH-ADRS
+           END-IF.
+      **************************************************************************
+       820-ABORT-CHECK          SECTION.
+           IF      NOT MCP-RC-OK
+               DISPLAY '*** SAMPLEB: MCPSUB ERROR  FUNC=' MCP-FUNC
+                       '  PATH=' MCP-PATH  '  RC=' MCP-RC
+                   UPON    CONSOLE
+               MOVE    16          TO  RETURN-CODE
+               STOP    RUN
+           END-IF.
+      **************************************************************************
+       105-WRITE-CSV            SECTION.
+           MOVE    ADR-TOLL    TO  WRK-CSV-TOLL.
+           MOVE    SPACES      TO  WRK-CSV-ADDRQ.
+           MOVE    1           TO  WRK-CSV-PTR.
+           STRING  'H'                              DELIMITED  SIZE
+                   ':'                               DELIMITED  SIZE
+                   FUNCTION TRIM (ADR-ADDRESS(1))     DELIMITED  SIZE
+                   ' '                               DELIMITED  SIZE
+                   FUNCTION TRIM (ADR-ADDRESS(2))     DELIMITED  SIZE
+                   ' '                               DELIMITED  SIZE
+                   FUNCTION TRIM (ADR-ADDRESS(3))     DELIMITED  SIZE
+               INTO    WRK-CSV-ADDRQ
+               WITH    POINTER WRK-CSV-PTR
+           END-STRING.
+           PERFORM VARYING ADR-XADDR-IX FROM 1 BY 1
+                   UNTIL   ADR-XADDR-IX >   ADR-XADDR-COUNT
+               STRING  ';'                            DELIMITED  SIZE
+                       ADR-XADDR-TYPE (ADR-XADDR-IX)   DELIMITED  SIZE
+                       ':'                            DELIMITED  SIZE
+                       FUNCTION TRIM
+                         (ADR-XADDR-LINE (ADR-XADDR-IX, 1))
+                                                       DELIMITED  SIZE
+                       ' '                            DELIMITED  SIZE
+                       FUNCTION TRIM
+                         (ADR-XADDR-LINE (ADR-XADDR-IX, 2))
+                                                       DELIMITED  SIZE
+                       ' '                            DELIMITED  SIZE
+                       FUNCTION TRIM
+                         (ADR-XADDR-LINE (ADR-XADDR-IX, 3))
+                                                       DELIMITED  SIZE
+                   INTO    WRK-CSV-ADDRQ
+                   WITH    POINTER WRK-CSV-PTR
+               END-STRING
            END-PERFORM.
+      *    strip any embedded quotes before wrapping fields in quotes,
+      *    so a stray "," or '"' in the source data can't shift a
+      *    spreadsheet's columns or close the quoted field early.
+           MOVE    ADR-NAME    TO  WRK-CSV-NAMEQ.
+           INSPECT WRK-CSV-NAMEQ REPLACING ALL  '"'  BY  SPACE.
+           MOVE    ADR-TEL     TO  WRK-CSV-TELQ.
+           INSPECT WRK-CSV-TELQ  REPLACING ALL  '"'  BY  SPACE.
+           INSPECT WRK-CSV-ADDRQ REPLACING ALL  '"'  BY  SPACE.
+           MOVE    SPACES      TO  WRK-CSV-LINE.
+           MOVE    1           TO  WRK-CSV-PTR.
+           STRING  '"'                             DELIMITED  SIZE
+                   FUNCTION TRIM (WRK-CSV-NAMEQ)    DELIMITED  SIZE
+                   '","'                            DELIMITED  SIZE
+                   FUNCTION TRIM (WRK-CSV-TELQ)     DELIMITED  SIZE
+                   '",'                             DELIMITED  SIZE
+                   FUNCTION TRIM (WRK-CSV-TOLL)     DELIMITED  SIZE
+                   ',"'                             DELIMITED  SIZE
+                   FUNCTION TRIM (WRK-CSV-ADDRQ)    DELIMITED  SIZE
+                   '"'                              DELIMITED  SIZE
+               INTO    WRK-CSV-LINE
+               WITH    POINTER WRK-CSV-PTR
+               ON      OVERFLOW
+                   DISPLAY '*** SAMPLEB: CSV LINE TRUNCATED FOR '
+                           ADR-NAME
+                       UPON    CONSOLE
+           END-STRING.
+           MOVE    WRK-CSV-LINE    TO  CSV-REC.
+           WRITE   CSV-REC.
+      **************************************************************************
+       106-WRITE-HISTORY        SECTION.
+           MOVE    ADR-NAME        TO  HIST-NAME.
+           MOVE    WRK-B-TEL       TO  HIST-B-TEL.
+           MOVE    WRK-B-WEIGHT    TO  HIST-B-WEIGHT.
+           MOVE    WRK-B-ADDRESS(1)    TO  HIST-B-ADDRESS(1).
+           MOVE    WRK-B-ADDRESS(2)    TO  HIST-B-ADDRESS(2).
+           MOVE    WRK-B-ADDRESS(3)    TO  HIST-B-ADDRESS(3).
+           MOVE    ADR-TEL         TO  HIST-A-TEL.
+           MOVE    ADR-WEIGHT      TO  HIST-A-WEIGHT.
+           MOVE    ADR-ADDRESS(1)  TO  HIST-A-ADDRESS(1).
+           MOVE    ADR-ADDRESS(2)  TO  HIST-A-ADDRESS(2).
+           MOVE    ADR-ADDRESS(3)  TO  HIST-A-ADDRESS(3).
+           MOVE    X'0d'           TO  HIST-CR.
+           WRITE   HIST-REC.
+      **************************************************************************
+       107-CHECKPOINT           SECTION.
+           MOVE    ADR-NAME    TO  WRK-LAST-NAME.
+           ADD     1           TO  WRK-CKPT-COUNT.
+           IF      WRK-CKPT-COUNT  >=  50
+               PERFORM 108-WRITE-CHECKPOINT
+               MOVE    ZERO        TO  WRK-CKPT-COUNT
+           END-IF.
+      **************************************************************************
+       108-WRITE-CHECKPOINT     SECTION.
+           OPEN    OUTPUT
+               CHECKPOINT-FILE.
+           MOVE    WRK-LAST-NAME   TO  CKPT-NAME.
+           MOVE    X'0d'           TO  CKPT-CR.
+           WRITE   CKPT-REC.
+           CLOSE   CHECKPOINT-FILE.
       **************************************************************************
        200-INSERT              SECTION.
            MOVE   'ogochanK'   TO  ADR-NAME.
@@ -146,6 +442,7 @@
            MOVE   '渋谷区'     TO  ADR-ADDRESS(1).
            MOVE   '神宮前'     TO  ADR-ADDRESS(2).
            MOVE   '1-20-4'     TO  ADR-ADDRESS(3).
+           MOVE    ZERO        TO  ADR-XADDR-COUNT.
       *
            PERFORM 800-DBINSERT-ADRS.
       **************************************************************************
@@ -185,11 +482,18 @@
            CALL   'MCPSUB'     USING
                 MCPAREA
                 ADRS.
+      *    a row stored before the extra-address fields existed leaves
+      *    ADR-XADDR-COUNT holding whatever the file gave back for that
+      *    tail; clamp it so a legacy row is read as "no extra
+      *    addresses" instead of indexing ADR-XADDR-ENTRY out of bounds.
+           IF      ADR-XADDR-COUNT NOT NUMERIC
+                   OR  ADR-XADDR-COUNT > 2
+               MOVE    ZERO        TO  ADR-XADDR-COUNT
+           END-IF.
       *
       **************************************************************************
        800-DBUPDATE-ADRS       SECTION.
-      *    MOVE   'DBUPDATE'   TO  MCP-FUNC.
-           MOVE   'DBDELETEINSERT' TO  MCP-FUNC.
+           MOVE   'DBUPDATE'   TO  MCP-FUNC.
            MOVE    PATH-ADRS-MAIL  TO  MCP-PATH.
       *
            CALL   'MCPSUB'     USING
@@ -211,6 +515,8 @@
            CALL   'MCPSUB'     USING
                 MCPAREA
                 ADRS.
+           PERFORM 820-ABORT-CHECK.
+           ADD     1           TO  CNT-INSERT.
       **************************************************************************
        800-DBCOMMIT            SECTION.
            MOVE    LOW-VALUE   TO  MCP-PATH.
