@@ -0,0 +1,287 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.     ADRSMNT.
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+      *
+      * This module is part of PANDA.
+      *
+      *     PANDA is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY.  No author or distributor accepts
+      * responsibility to anyone for the consequences of using it or for
+      * whether it serves any particular purpose or works at all, unless
+      * he says so in writing.
+      * Refer to the GNU General Public License for full details.
+      *
+      *     Everyone is granted permission to copy, modify and
+      * redistribute PANDA, but only under the conditions described in
+      * the GNU General Public License.  A copy of this license is
+      * supposed to have been given to you along with PANDA so you can
+      * know your rights and responsibilities.  It should be in a file
+      * named COPYING.  Among other things, the copyright notice and
+      * this notice must be preserved on all copies.
+      ******************************************************************
+      *   システム名      ：PANDA TPモニタ
+      *   サブシステム名  ：デモ
+      *   コンポーネント名：ADRS 保守トランザクション
+      *   管理者          ：ogochan@NetLab.jp
+      *   日付日付  作業者  記述
+      *   01.05.28  ....    新規作成
+      *   26.08.08  ....    住所を種別タグ付き複数件で持てるように対応
+      ******************************************************************
+      * MCPSUB 経由で ADRS（住所録）を追加／変更／削除／照会するオンライン
+      * トランザクション。バッチの SAMPLEB が 200-INSERT で行っていた
+      * 決め打ちの住所録追加を、端末からの起動パラメータで行えるように
+      * したもの。呼出コマンドエリア AM-FUNC でオペレーションを選ぶ。
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           CONSOLE         IS  CONSOLE.
+       DATA                DIVISION.
+       WORKING-STORAGE         SECTION.
+       01  WRK-XADDR-SUB       PIC S9(4)   BINARY.
+       COPY    DBPATH.
+       COPY    DB-META.
+       COPY    DB-ADRS.
+       COPY    MCPAREA.
+       LINKAGE                 SECTION.
+       01  ADRSMNT-COMM.
+           02  AM-FUNC         PIC X(1).
+               88  AM-FUNC-ADD         VALUE 'A'.
+               88  AM-FUNC-CHANGE      VALUE 'C'.
+               88  AM-FUNC-DELETE      VALUE 'D'.
+               88  AM-FUNC-INQUIRY     VALUE 'I'.
+           02  AM-RC           PIC S9(4)   COMP.
+               88  AM-RC-OK            VALUE ZERO.
+               88  AM-RC-NOTFOUND      VALUE 1.
+               88  AM-RC-ERROR         VALUE 2.
+           02  AM-MSG          PIC X(60).
+           02  AM-DATA.
+               03  AM-NAME         PIC X(20).
+               03  AM-TEL          PIC X(13).
+               03  AM-HOME         PIC X(8).
+               03  AM-TOLL         PIC 9(4)V9.
+               03  AM-WEIGHT       PIC 9(3)V9.
+               03  AM-ADDRESS      OCCURS  3  TIMES
+                                   PIC X(20).
+               03  AM-XADDR-COUNT  PIC 9(1).
+               03  AM-XADDR-ENTRY  OCCURS  2  TIMES
+                                   INDEXED BY AM-XADDR-IX.
+                   04  AM-XADDR-TYPE       PIC X(1).
+                   04  AM-XADDR-LINE       OCCURS  3  TIMES
+                                           PIC X(20).
+      **************************************************************************
+       PROCEDURE           DIVISION
+               USING
+           ADRSMNT-COMM.
+       000-MAIN                SECTION.
+           MOVE    ZERO        TO  AM-RC.
+           MOVE    SPACES      TO  AM-MSG.
+           PERFORM 800-DBSTART.
+           IF      NOT MCP-RC-OK
+               SET     AM-RC-ERROR     TO  TRUE
+               MOVE   'DBSTART FAILED'    TO  AM-MSG
+           ELSE
+               EVALUATE    TRUE
+                   WHEN    AM-FUNC-ADD
+                       PERFORM 200-ADD-MEMBER
+                   WHEN    AM-FUNC-CHANGE
+                       PERFORM 300-CHANGE-MEMBER
+                   WHEN    AM-FUNC-DELETE
+                       PERFORM 400-DELETE-MEMBER
+                   WHEN    AM-FUNC-INQUIRY
+                       PERFORM 500-INQUIRY-MEMBER
+                   WHEN    OTHER
+                       SET     AM-RC-ERROR     TO  TRUE
+                       MOVE   'INVALID FUNCTION CODE'  TO  AM-MSG
+               END-EVALUATE
+               PERFORM 800-DBCOMMIT
+           END-IF.
+           GOBACK.
+      **************************************************************************
+       200-ADD-MEMBER           SECTION.
+           MOVE    AM-NAME         TO  ADR-NAME.
+           MOVE    AM-TEL          TO  ADR-TEL.
+           MOVE    AM-HOME         TO  ADR-HOME.
+           MOVE    AM-TOLL         TO  ADR-TOLL.
+           MOVE    AM-WEIGHT       TO  ADR-WEIGHT.
+           PERFORM 210-MOVE-AM-ADDR-TO-ADR.
+           PERFORM 800-DBINSERT-ADRS.
+           IF      MCP-RC-OK
+               SET     AM-RC-OK        TO  TRUE
+               MOVE   'MEMBER ADDED'   TO  AM-MSG
+           ELSE
+               SET     AM-RC-ERROR     TO  TRUE
+               MOVE   'DBINSERT FAILED'    TO  AM-MSG
+           END-IF.
+      **************************************************************************
+       300-CHANGE-MEMBER        SECTION.
+           MOVE    AM-NAME     TO  ADR-NAME.
+           PERFORM 800-DBSELECT-ADRS.
+           PERFORM 800-DBFETCH-ADRS.
+           IF      MCP-RC-EOF
+               SET     AM-RC-NOTFOUND  TO  TRUE
+               MOVE   'MEMBER NOT FOUND'   TO  AM-MSG
+           ELSE
+               IF      NOT MCP-RC-OK
+                   SET     AM-RC-ERROR     TO  TRUE
+                   MOVE   'DBFETCH FAILED'     TO  AM-MSG
+               ELSE
+                   MOVE    AM-TEL          TO  ADR-TEL
+                   MOVE    AM-HOME         TO  ADR-HOME
+                   MOVE    AM-TOLL         TO  ADR-TOLL
+                   MOVE    AM-WEIGHT       TO  ADR-WEIGHT
+                   PERFORM 210-MOVE-AM-ADDR-TO-ADR
+                   PERFORM 800-DBUPDATE-ADRS
+                   IF      MCP-RC-OK
+                       SET     AM-RC-OK        TO  TRUE
+                       MOVE   'MEMBER UPDATED' TO  AM-MSG
+                   ELSE
+                       SET     AM-RC-ERROR     TO  TRUE
+                       MOVE   'DBUPDATE FAILED'    TO  AM-MSG
+                   END-IF
+               END-IF
+           END-IF.
+      **************************************************************************
+       400-DELETE-MEMBER        SECTION.
+           MOVE    AM-NAME     TO  ADR-NAME.
+           PERFORM 800-DBSELECT-ADRS.
+           PERFORM 800-DBFETCH-ADRS.
+           IF      MCP-RC-EOF
+               SET     AM-RC-NOTFOUND  TO  TRUE
+               MOVE   'MEMBER NOT FOUND'   TO  AM-MSG
+           ELSE
+               IF      NOT MCP-RC-OK
+                   SET     AM-RC-ERROR     TO  TRUE
+                   MOVE   'DBFETCH FAILED'     TO  AM-MSG
+               ELSE
+                   PERFORM 800-DBDELETE-ADRS
+                   IF      MCP-RC-OK
+                       SET     AM-RC-OK        TO  TRUE
+                       MOVE   'MEMBER DELETED' TO  AM-MSG
+                   ELSE
+                       SET     AM-RC-ERROR     TO  TRUE
+                       MOVE   'DBDELETE FAILED'    TO  AM-MSG
+                   END-IF
+               END-IF
+           END-IF.
+      **************************************************************************
+       500-INQUIRY-MEMBER       SECTION.
+           MOVE    AM-NAME     TO  ADR-NAME.
+           PERFORM 800-DBSELECT-ADRS.
+           PERFORM 800-DBFETCH-ADRS.
+           IF      MCP-RC-EOF
+               SET     AM-RC-NOTFOUND  TO  TRUE
+               MOVE   'MEMBER NOT FOUND'   TO  AM-MSG
+           ELSE
+               IF      NOT MCP-RC-OK
+                   SET     AM-RC-ERROR     TO  TRUE
+                   MOVE   'DBFETCH FAILED'     TO  AM-MSG
+               ELSE
+                   MOVE    ADR-NAME        TO  AM-NAME
+                   MOVE    ADR-TEL         TO  AM-TEL
+                   MOVE    ADR-HOME        TO  AM-HOME
+                   MOVE    ADR-TOLL        TO  AM-TOLL
+                   MOVE    ADR-WEIGHT      TO  AM-WEIGHT
+                   PERFORM 220-MOVE-ADR-ADDR-TO-AM
+                   SET     AM-RC-OK        TO  TRUE
+                   MOVE   'MEMBER FOUND'   TO  AM-MSG
+               END-IF
+           END-IF.
+      **************************************************************************
+       210-MOVE-AM-ADDR-TO-ADR  SECTION.
+           MOVE    AM-ADDRESS(1)   TO  ADR-ADDRESS(1).
+           MOVE    AM-ADDRESS(2)   TO  ADR-ADDRESS(2).
+           MOVE    AM-ADDRESS(3)   TO  ADR-ADDRESS(3).
+           MOVE    AM-XADDR-COUNT  TO  ADR-XADDR-COUNT.
+           PERFORM VARYING WRK-XADDR-SUB FROM 1 BY 1
+                   UNTIL   WRK-XADDR-SUB  >   2
+               MOVE    AM-XADDR-TYPE (WRK-XADDR-SUB)
+                               TO  ADR-XADDR-TYPE (WRK-XADDR-SUB)
+               MOVE    AM-XADDR-LINE (WRK-XADDR-SUB, 1)
+                               TO  ADR-XADDR-LINE (WRK-XADDR-SUB, 1)
+               MOVE    AM-XADDR-LINE (WRK-XADDR-SUB, 2)
+                               TO  ADR-XADDR-LINE (WRK-XADDR-SUB, 2)
+               MOVE    AM-XADDR-LINE (WRK-XADDR-SUB, 3)
+                               TO  ADR-XADDR-LINE (WRK-XADDR-SUB, 3)
+           END-PERFORM.
+      **************************************************************************
+       220-MOVE-ADR-ADDR-TO-AM  SECTION.
+           MOVE    ADR-ADDRESS(1)  TO  AM-ADDRESS(1).
+           MOVE    ADR-ADDRESS(2)  TO  AM-ADDRESS(2).
+           MOVE    ADR-ADDRESS(3)  TO  AM-ADDRESS(3).
+           MOVE    ADR-XADDR-COUNT TO  AM-XADDR-COUNT.
+           PERFORM VARYING WRK-XADDR-SUB FROM 1 BY 1
+                   UNTIL   WRK-XADDR-SUB  >   2
+               MOVE    ADR-XADDR-TYPE (WRK-XADDR-SUB)
+                               TO  AM-XADDR-TYPE (WRK-XADDR-SUB)
+               MOVE    ADR-XADDR-LINE (WRK-XADDR-SUB, 1)
+                               TO  AM-XADDR-LINE (WRK-XADDR-SUB, 1)
+               MOVE    ADR-XADDR-LINE (WRK-XADDR-SUB, 2)
+                               TO  AM-XADDR-LINE (WRK-XADDR-SUB, 2)
+               MOVE    ADR-XADDR-LINE (WRK-XADDR-SUB, 3)
+                               TO  AM-XADDR-LINE (WRK-XADDR-SUB, 3)
+           END-PERFORM.
+      **************************************************************************
+       800-DBSTART              SECTION.
+           MOVE    LOW-VALUE   TO  MCP-PATH.
+           MOVE   'DBSTART'    TO  MCP-FUNC.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                METADB.
+      **************************************************************************
+       800-DBSELECT-ADRS        SECTION.
+           MOVE   'DBSELECT'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL   TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-DBFETCH-ADRS         SECTION.
+           MOVE   'DBFETCH'    TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL  TO  MCP-PATH.
+           INITIALIZE  ADRS.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+           IF      ADR-XADDR-COUNT NOT NUMERIC
+                   OR  ADR-XADDR-COUNT > 2
+               MOVE    ZERO        TO  ADR-XADDR-COUNT
+           END-IF.
+      **************************************************************************
+       800-DBUPDATE-ADRS        SECTION.
+           MOVE   'DBUPDATE'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL  TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-DBDELETE-ADRS        SECTION.
+           MOVE   'DBDELETE'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL  TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-DBINSERT-ADRS        SECTION.
+           MOVE   'DBINSERT'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL  TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-DBCOMMIT             SECTION.
+           MOVE    LOW-VALUE   TO  MCP-PATH.
+           MOVE   'DBCOMMIT'   TO  MCP-FUNC.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                METADB.
